@@ -0,0 +1,18 @@
+      *copybook tabel PTKP/Tarif di working-storage, diisi oleh
+      *LOAD-RATE-TABLE dari RATE-FILE (atau nilai default bila file
+      *belum ada isinya untuk tahun pajak yang dipilih)
+       01  WS-RATE-TABLE.
+           05  WS-PTKP-COUNT            PIC 9(2) VALUE ZERO.
+           05  WS-PTKP-TABLE OCCURS 1 TO 20 TIMES
+                    DEPENDING ON WS-PTKP-COUNT
+                    INDEXED BY IX-PTKP.
+               10  WS-PTKP-KODE        PIC X(1).
+               10  WS-PTKP-KETERANGAN  PIC X(30).
+               10  WS-PTKP-NILAI       PIC 9(12)V9(3).
+           05  WS-TARIF-COUNT           PIC 9(2) VALUE ZERO.
+           05  WS-TARIF-TABLE OCCURS 1 TO 10 TIMES
+                    DEPENDING ON WS-TARIF-COUNT
+                    INDEXED BY IX-TARIF.
+               10  WS-TARIF-BAWAH      PIC 9(12)V9(3).
+               10  WS-TARIF-ATAS       PIC 9(12)V9(3).
+               10  WS-TARIF-PERSEN     PIC 9(2)V9(2).
