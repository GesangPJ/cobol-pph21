@@ -0,0 +1,14 @@
+      *copybook layout record output tetap untuk sistem payroll/GL
+      *(request 009), satu baris per perhitungan, kolom tetap (bukan
+      *CSV) supaya bisa dibaca otomatis oleh sistem lain
+       01  GL-OUTPUT-RECORD.
+           05  GLO-NIK              PIC X(16).
+           05  GLO-NAMA             PIC X(30).
+           05  GLO-TAHUN-PAJAK      PIC 9(4).
+           05  GLO-PERIODE          PIC X(1).
+           05  GLO-KODE-PTKP        PIC X(1).
+           05  GLO-GAJI-BRUTO       PIC 9(12)V9(3).
+           05  GLO-TOTAL-DEDUKSI    PIC 9(12)V9(3).
+           05  GLO-PKP              PIC 9(12)V9(3).
+           05  GLO-PAJAK            PIC 9(12)V9(3).
+           05  FILLER               PIC X(10).
