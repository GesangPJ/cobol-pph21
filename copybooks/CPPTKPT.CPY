@@ -0,0 +1,11 @@
+      *copybook layout record tabel PTKP/Tarif (indexed file)
+      *dipakai oleh RATE-FILE dan menu maintenance
+       01  PTKP-RATE-RECORD.
+           05  PTR-KEY.
+               10  PTR-TAHUN        PIC 9(4).
+               10  PTR-JENIS        PIC X(1).
+               10  PTR-KODE         PIC X(1).
+           05  PTR-KETERANGAN       PIC X(30).
+           05  PTR-NILAI-1          PIC 9(12)V9(3).
+           05  PTR-NILAI-2          PIC 9(12)V9(3).
+           05  PTR-PERSEN           PIC 9(2)V9(2).
