@@ -2,7 +2,64 @@
        PROGRAM-ID. COBOL-HITUNG-PPH21.
        AUTHOR GESANG PAUDRA JAYA.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN DYNAMIC WS-EMPLOYEE-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT BATCH-OUTPUT-FILE ASSIGN DYNAMIC WS-BATCH-OUT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+      *tabel PTKP/Tarif yang bisa dipelihara lewat menu maintenance
+      *(request 002), diindeks per tahun pajak, jenis dan kode
+           SELECT RATE-FILE ASSIGN DYNAMIC WS-RATE-FILENAME
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PTR-KEY
+                FILE STATUS IS WS-RATE-STATUS.
+
+      *log audit/transaksi setiap perhitungan, untuk rekonsiliasi
+      *akhir bulan/tahun oleh finance (request 004)
+           SELECT PPH21-LOG-FILE ASSIGN DYNAMIC WS-LOG-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOG-STATUS.
+
+      *slip pajak / CSV export per karyawan, berisi identitas
+      *(nama, NIK, NPWP) untuk dicetak atau diimpor sistem lain
+      *(request 005)
+           SELECT SLIP-FILE ASSIGN DYNAMIC WS-SLIP-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SLIP-STATUS.
+
+      *output layout tetap untuk sistem payroll/GL (request 009),
+      *dibaca otomatis, bukan format CSV seperti SLIP-FILE
+           SELECT GL-OUTPUT-FILE ASSIGN DYNAMIC WS-GL-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-IN-LINE     PIC X(200).
+
+       FD  BATCH-OUTPUT-FILE.
+       01  BATCH-OUT-LINE       PIC X(200).
+
+       FD  RATE-FILE.
+           COPY CPPTKPT.
+
+       FD  PPH21-LOG-FILE.
+       01  PPH21-LOG-RECORD     PIC X(200).
+
+       FD  SLIP-FILE.
+       01  SLIP-OUT-LINE        PIC X(200).
+
+       FD  GL-OUTPUT-FILE.
+           COPY CPGLOUT.
+
        WORKING-STORAGE SECTION.
 
       *variabel yang digunakan
@@ -15,60 +72,581 @@
        01  PILIHAN       PIC X.
        01  ENTER-KEY     PIC X.
 
+      *variabel untuk pemilihan mode program
+       01  WS-MODE-PILIHAN      PIC X.
+           88  MODE-INTERAKTIF  VALUE "1".
+           88  MODE-BATCH       VALUE "2".
+           88  MODE-MAINTENANCE VALUE "3".
+
+      *tabel PTKP/Tarif di working-storage (request 002)
+       COPY CPPTKPTB.
+       01  WS-RATE-FILENAME     PIC X(60) VALUE "ptkptarif.dat".
+       01  WS-RATE-STATUS       PIC XX.
+       01  WS-TAHUN-PAJAK       PIC 9(4) VALUE 2025.
+       01  WS-MAINT-TAHUN-INPUT PIC 9(4) VALUE ZERO.
+       01  WS-MAINT-PILIHAN     PIC X.
+       01  WS-MAINT-KODE        PIC X.
+       01  WS-MAINT-JENIS       PIC X.
+       01  WS-MAINT-KETERANGAN  PIC X(30).
+       01  WS-MAINT-NILAI-1     PIC 9(12)V9(3).
+       01  WS-MAINT-NILAI-2     PIC 9(12)V9(3).
+       01  WS-MAINT-PERSEN      PIC 9(2)V9(2).
+
+      *validasi ulang kode PTKP (request 006)
+       01  WS-PTKP-VALID-FLAG   PIC X VALUE "N".
+           88  PTKP-VALID       VALUE "Y".
+
+      *menandai baris batch dengan kode PTKP tidak valid, supaya
+      *nilai pajak yang belum dikurangi PTKP tidak ikut tercatat
+      *ke log/slip/GL (lihat catatan review request 006)
+       01  WS-PROSES-INVALID    PIC X VALUE "N".
+           88  PROSES-TIDAK-VALID VALUE "Y".
+
+      *variabel untuk mode batch (request 000)
+       01  WS-EMPLOYEE-FILENAME PIC X(60) VALUE "employee.txt".
+       01  WS-BATCH-OUT-FILENAME PIC X(60) VALUE "batch-hasil.txt".
+       01  WS-EMPLOYEE-STATUS   PIC XX.
+       01  WS-BATCH-OUT-STATUS  PIC XX.
+       01  WS-EOF-EMPLOYEE      PIC X VALUE "N".
+           88  EMPLOYEE-EOF     VALUE "Y".
+       01  WS-BATCH-COUNT       PIC 9(6) VALUE ZERO.
+
+      *field hasil parsing satu baris file employee batch
+      *format CSV : NIK,GAJI-BRUTO-TAHUNAN,KODE-PTKP,
+      *             BPJS-KESEHATAN,BPJS-KETENAGAKERJAAN,NAMA,NPWP
+      *kolom BPJS dan NAMA/NPWP boleh dikosongkan (request 005)
+       01  WS-BATCH-NIK         PIC X(16).
+       01  WS-BATCH-GAJI        PIC 9(12).
+       01  WS-BATCH-KODE-PTKP   PIC X.
+       01  WS-BATCH-BPJS-KES    PIC 9(12).
+       01  WS-BATCH-BPJS-TK     PIC 9(12).
+       01  WS-BATCH-NAMA        PIC X(30).
+       01  WS-BATCH-NPWP        PIC X(20).
+
+      *identitas karyawan untuk slip pajak / CSV export (request 005)
+      *diisi lewat prompt (interaktif) atau kolom CSV (batch)
+       01  WS-NIK               PIC X(16).
+       01  WS-NAMA              PIC X(30).
+       01  WS-NPWP              PIC X(20).
+       01  WS-NAMA-PERUSAHAAN   PIC X(40) VALUE
+                "PT SUMBER MAKMUR SEJAHTERA".
+       01  WS-PTKP-KETERANGAN-DISPLAY PIC X(30).
+       01  WS-SLIP-FILENAME     PIC X(60) VALUE "pph21-slip.csv".
+       01  WS-SLIP-STATUS       PIC XX.
+
+      *output layout tetap untuk sistem payroll/GL (request 009)
+       01  WS-GL-FILENAME       PIC X(60) VALUE "pph21-gl.dat".
+       01  WS-GL-STATUS         PIC XX.
+
+      *variabel untuk mode perhitungan bulanan (request 001)
+       01  WS-PERIODE-PILIHAN       PIC X.
+           88  PERIODE-TAHUNAN      VALUE "1".
+           88  PERIODE-BULANAN      VALUE "2".
+       01  WS-GAJI-BULANAN          PIC 9(12).
+       01  WS-BULAN-KERJA           PIC 9(2) VALUE 12.
+       01  WS-GAJI-SETAHUN          PIC 9(12).
+       01  WS-NILAI-PAJAK-BULANAN   PIC 9(12)V9(3).
+       01  WS-NILAI-PAJAK-PRORATA   PIC 9(12)V9(3).
+       01  WS-PAJAK-BULANAN-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+       01  WS-GAJI-SETAHUN-DISPLAY  PIC ZZZ,ZZZ,ZZ9.
+       01  WS-PAJAK-PRORATA-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+       01  WS-BULAN-KERJA-DISPLAY   PIC Z9.
+
+      *variabel deduksi biaya jabatan dan BPJS sebelum PKP (request 003)
+       01  WS-GROSS-INPUT           PIC 9(12)V9(3).
+       01  WS-BIAYA-JABATAN         PIC 9(12)V9(3).
+       01  WS-BPJS-KESEHATAN        PIC 9(12)V9(3).
+       01  WS-BPJS-KETENAGAKERJAAN  PIC 9(12)V9(3).
+       01  WS-TOTAL-DEDUKSI         PIC 9(12)V9(3).
+       01  WS-NETTO-SETELAH-DEDUKSI PIC 9(12)V9(3).
+       01  WS-BIAYA-JABATAN-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTAL-DEDUKSI-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+
+      *variabel log audit/transaksi (request 004)
+       01  WS-LOG-FILENAME      PIC X(60) VALUE "pph21-log.txt".
+       01  WS-LOG-STATUS        PIC XX.
+       01  WS-LOG-WAKTU.
+           05  WS-LOG-TANGGAL   PIC 9(8).
+           05  WS-LOG-JAM-FULL  PIC 9(8).
+           05  WS-LOG-JAM       PIC 9(6).
+       01  WS-LOG-PKP-DISPLAY   PIC Z(11)9.
+       01  WS-LOG-PAJAK-DISPLAY PIC Z(11)9.
+       01  WS-LOG-PERIODE       PIC X.
+
        PROCEDURE DIVISION.
        FUNGSI-UTAMA.
-       
+
+           PERFORM MENU-UTAMA.
+           PERFORM PILIH-TAHUN-PAJAK.
+           PERFORM LOAD-RATE-TABLE.
+
+           EVALUATE TRUE
+               WHEN MODE-INTERAKTIF
+                    PERFORM MODE-INTERAKTIF-LOOP
+               WHEN MODE-BATCH
+                    PERFORM MODE-BATCH-PROSES
+               WHEN MODE-MAINTENANCE
+                    PERFORM MODE-MAINTENANCE-MENU
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *menu pemilihan mode program (interaktif / batch / maintenance)
+       MENU-UTAMA.
+           DISPLAY "============================================".
+           DISPLAY "Selamat Datang di Program Hitung PPh21".
+           DISPLAY "Update Nilai terakhir Desember 2025".
+           DISPLAY " ".
+           DISPLAY "Pilih mode program : ".
+           DISPLAY "1. Hitung interaktif (satu per satu)".
+           DISPLAY "2. Hitung batch (dari file employee)".
+           DISPLAY "3. Maintenance tabel PTKP/Tarif".
+           DISPLAY "----------------------------".
+           MOVE "N" TO WS-EOF-EMPLOYEE.
+           PERFORM UNTIL MODE-INTERAKTIF OR MODE-BATCH OR
+                MODE-MAINTENANCE
+                DISPLAY "Pilih dengan ketik angka (1/2/3): "
+                ACCEPT WS-MODE-PILIHAN
+                IF NOT MODE-INTERAKTIF AND NOT MODE-BATCH AND
+                     NOT MODE-MAINTENANCE
+                     DISPLAY "Pilihan tidak valid, silakan ulangi."
+                END-IF
+           END-PERFORM.
+
+      *memilih tahun pajak yang berlaku untuk koreksi masa lalu
+      *(request 008); default tahun berjalan bila dikosongkan
+       PILIH-TAHUN-PAJAK.
+           DISPLAY " ".
+           DISPLAY "Tahun pajak (kosongkan untuk "
+                WS-TAHUN-PAJAK ") = "
+           ACCEPT WS-MAINT-TAHUN-INPUT
+           IF WS-MAINT-TAHUN-INPUT NOT = ZERO
+                MOVE WS-MAINT-TAHUN-INPUT TO WS-TAHUN-PAJAK
+           END-IF.
+
+      *loop interaktif satu per satu, cara lama program ini berjalan
+       MODE-INTERAKTIF-LOOP.
            PERFORM UNTIL ENTER-KEY = "N" OR "n"
                 PERFORM HAPUS-VARIABEL
+                PERFORM INPUT-IDENTITAS
                 PERFORM INPUT-AWAL
                 PERFORM PTKP-MENU
                 PERFORM PROSES-HITUNG
                 PERFORM TAMPILKAN-HASIL
                 PERFORM TANYA-RESTART
            END-PERFORM.
-           STOP RUN.
+
+      *mode batch : baca file employee lalu proses tiap baris (request 000)
+       MODE-BATCH-PROSES.
+           DISPLAY " ".
+           DISPLAY "Memproses file batch : " WS-EMPLOYEE-FILENAME.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+                DISPLAY "Gagal membuka file employee : "
+                     WS-EMPLOYEE-FILENAME
+                DISPLAY "File status : " WS-EMPLOYEE-STATUS
+           ELSE
+                OPEN OUTPUT BATCH-OUTPUT-FILE
+                IF WS-BATCH-OUT-STATUS NOT = "00"
+                     DISPLAY "Gagal membuka file hasil batch : "
+                          WS-BATCH-OUT-FILENAME
+                     DISPLAY "File status : " WS-BATCH-OUT-STATUS
+                     CLOSE EMPLOYEE-FILE
+                ELSE
+                     PERFORM UNTIL EMPLOYEE-EOF
+                          READ EMPLOYEE-FILE
+                               AT END
+                                    MOVE "Y" TO WS-EOF-EMPLOYEE
+                               NOT AT END
+                                    PERFORM BATCH-PROSES-SATU-BARIS
+                          END-READ
+                     END-PERFORM
+                     CLOSE EMPLOYEE-FILE
+                     CLOSE BATCH-OUTPUT-FILE
+                     DISPLAY "Selesai. " WS-BATCH-COUNT
+                          " karyawan diproses, hasil di file "
+                          WS-BATCH-OUT-FILENAME
+                END-IF
+           END-IF.
+
+      *parsing satu baris CSV employee lalu jalankan PROSES-HITUNG
+       BATCH-PROSES-SATU-BARIS.
+           PERFORM HAPUS-VARIABEL.
+           UNSTRING EMPLOYEE-IN-LINE DELIMITED BY ","
+                INTO WS-BATCH-NIK WS-BATCH-GAJI WS-BATCH-KODE-PTKP
+                     WS-BATCH-BPJS-KES WS-BATCH-BPJS-TK
+                     WS-BATCH-NAMA WS-BATCH-NPWP
+           END-UNSTRING.
+           MOVE WS-BATCH-GAJI TO WS-GROSS-INPUT.
+           MOVE WS-BATCH-BPJS-KES TO WS-BPJS-KESEHATAN.
+           MOVE WS-BATCH-BPJS-TK TO WS-BPJS-KETENAGAKERJAAN.
+           MOVE WS-BATCH-NIK TO WS-NIK.
+           MOVE WS-BATCH-NAMA TO WS-NAMA.
+           MOVE WS-BATCH-NPWP TO WS-NPWP.
+           PERFORM HITUNG-DEDUKSI-BATCH.
+           MOVE WS-NETTO-SETELAH-DEDUKSI TO INPUT-USER.
+           MOVE WS-BATCH-KODE-PTKP TO PILIHAN.
+           PERFORM PROSES-HITUNG.
+           ADD 1 TO WS-BATCH-COUNT.
+           PERFORM BATCH-TULIS-HASIL.
+
+      *menulis hasil satu karyawan ke file hasil batch (CSV)
+       BATCH-TULIS-HASIL.
+           MOVE PKP TO WS-LOG-PKP-DISPLAY.
+           MOVE NILAI-PAJAK TO WS-LOG-PAJAK-DISPLAY.
+           MOVE SPACES TO BATCH-OUT-LINE.
+           IF PROSES-TIDAK-VALID AND PTKP = ZERO
+                STRING WS-BATCH-NIK DELIMITED BY SPACE
+                     "," PILIHAN DELIMITED BY SIZE
+                     ",KODE PTKP TIDAK VALID" DELIMITED BY SIZE
+                     INTO BATCH-OUT-LINE
+                END-STRING
+           ELSE IF PROSES-TIDAK-VALID
+                STRING WS-BATCH-NIK DELIMITED BY SPACE
+                     "," PILIHAN DELIMITED BY SIZE
+                     ",GAJI BRUTO KOSONG/NOL" DELIMITED BY SIZE
+                     INTO BATCH-OUT-LINE
+                END-STRING
+           ELSE
+                STRING WS-BATCH-NIK DELIMITED BY SPACE
+                     "," PILIHAN DELIMITED BY SIZE
+                     "," WS-LOG-PKP-DISPLAY DELIMITED BY SIZE
+                     "," WS-LOG-PAJAK-DISPLAY DELIMITED BY SIZE
+                     INTO BATCH-OUT-LINE
+                END-STRING
+           END-IF
+           END-IF.
+           WRITE BATCH-OUT-LINE.
 
       *menghapus nilai di variabel
       *berguna untuk restart program
        HAPUS-VARIABEL.
            MOVE ZERO TO INPUT-USER PTKP PKP NILAI-PAJAK.
            MOVE ZERO TO PAJAK-DISPLAY PKP-TEMP.
+           MOVE "N" TO WS-PROSES-INVALID.
            MOVE SPACES TO PILIHAN ENTER-KEY.
+           MOVE SPACES TO WS-PERIODE-PILIHAN.
+           MOVE ZERO TO WS-GAJI-BULANAN WS-GAJI-SETAHUN.
+           MOVE ZERO TO WS-NILAI-PAJAK-BULANAN WS-NILAI-PAJAK-PRORATA.
+           MOVE 12 TO WS-BULAN-KERJA.
+           MOVE ZERO TO WS-GROSS-INPUT WS-BIAYA-JABATAN.
+           MOVE ZERO TO WS-BPJS-KESEHATAN WS-BPJS-KETENAGAKERJAAN.
+           MOVE ZERO TO WS-TOTAL-DEDUKSI WS-NETTO-SETELAH-DEDUKSI.
+           MOVE ZERO TO WS-BATCH-BPJS-KES WS-BATCH-BPJS-TK.
+           MOVE ZERO TO WS-BATCH-GAJI.
+           MOVE SPACES TO WS-BATCH-NIK WS-BATCH-KODE-PTKP.
+           MOVE SPACES TO WS-BATCH-NAMA WS-BATCH-NPWP.
+           MOVE SPACES TO WS-NIK WS-NAMA WS-NPWP.
+
+      *mengumpulkan identitas karyawan untuk slip pajak / CSV export
+      *(request 005), dipanggil sebelum INPUT-AWAL pada mode interaktif
+       INPUT-IDENTITAS.
+           DISPLAY "Nama karyawan = "
+           ACCEPT WS-NAMA.
+           DISPLAY "NIK = "
+           ACCEPT WS-NIK.
+           DISPLAY "NPWP (boleh dikosongkan) = "
+           ACCEPT WS-NPWP.
 
        INPUT-AWAL.
            DISPLAY "============================================".
-           DISPLAY "Selamat Datang di Program Hitung PPh21 Tahunan".
+           DISPLAY "Selamat Datang di Program Hitung PPh21".
            DISPLAY "Update Nilai terakhir Desember 2025".
            DISPLAY " ".
-           DISPLAY "Masukkan gaji netto tahunan anda = ".
-           ACCEPT INPUT-USER.
+           DISPLAY "Pilih jenis periode perhitungan : ".
+           DISPLAY "1. Tahunan (masukkan gaji bruto setahun)".
+           DISPLAY "2. Bulanan (masukkan gaji bruto sebulan)".
+           DISPLAY "----------------------------".
+           DISPLAY "Pilih dengan ketik angka (1/2): ".
+           ACCEPT WS-PERIODE-PILIHAN.
+
+           EVALUATE TRUE
+               WHEN PERIODE-BULANAN
+                    MOVE ZERO TO WS-GAJI-BULANAN
+                    PERFORM UNTIL WS-GAJI-BULANAN > ZERO
+                         DISPLAY "Masukkan gaji bruto sebulan anda = "
+                         ACCEPT WS-GAJI-BULANAN
+                         IF WS-GAJI-BULANAN = ZERO
+                              DISPLAY "Gaji harus lebih dari nol, "
+                                   "silakan ulangi."
+                         END-IF
+                    END-PERFORM
+                    MOVE ZERO TO WS-BULAN-KERJA
+                    PERFORM UNTIL WS-BULAN-KERJA >= 1
+                              AND WS-BULAN-KERJA <= 12
+                         DISPLAY
+                              "Masukkan jumlah bulan bekerja tahun "
+                              "ini (1-12) = "
+                         ACCEPT WS-BULAN-KERJA
+                         IF WS-BULAN-KERJA < 1
+                                   OR WS-BULAN-KERJA > 12
+                              DISPLAY "Jumlah bulan harus 1-12, "
+                                   "silakan ulangi."
+                         END-IF
+                    END-PERFORM
+                    MOVE WS-GAJI-BULANAN TO WS-GROSS-INPUT
+                    PERFORM HITUNG-DEDUKSI
+                    COMPUTE WS-GAJI-SETAHUN =
+                         WS-NETTO-SETELAH-DEDUKSI * 12
+                    MOVE WS-GAJI-SETAHUN TO INPUT-USER
+               WHEN OTHER
+                    MOVE ZERO TO INPUT-USER
+                    PERFORM UNTIL INPUT-USER > ZERO
+                         DISPLAY "Masukkan gaji bruto tahunan anda = "
+                         ACCEPT INPUT-USER
+                         IF INPUT-USER = ZERO
+                              DISPLAY "Gaji harus lebih dari nol, "
+                                   "silakan ulangi."
+                         END-IF
+                    END-PERFORM
+                    MOVE INPUT-USER TO WS-GROSS-INPUT
+                    PERFORM HITUNG-DEDUKSI
+                    MOVE WS-NETTO-SETELAH-DEDUKSI TO INPUT-USER
+           END-EVALUATE.
 
-      *menampilkan menu PTKP
+      *menampilkan menu PTKP, mengulang bila kode tidak ditemukan
+      *di tabel PTKP (request 006, sebelumnya PTKP diam-diam
+      *dibiarkan nol saat kode tidak valid)
        PTKP-MENU.
-           DISPLAY "Pilih Status anda untuk PTKP : ".
-           DISPLAY "1. Tidak Menikah tanggungan 0".
-           DISPLAY "2. Tidak Menikah tanggungan 1".
-           DISPLAY "3. Menikah tanpa tanggungan".
-           DISPLAY "4. Tidak Menikah tanggungan 2".
-           DISPLAY "5. Tidak Menikah tanggungan 3".
-           DISPLAY "6. Menikah tanggungan 1".
-           DISPLAY "7. Menikah tanggungan 2".
-           DISPLAY "8. Menikah tanggungan 3".
-           DISPLAY "----------------------------".
-           DISPLAY "Pilih dengan ketik angka (1/2/3/...): ".
-           ACCEPT PILIHAN.
+           MOVE "N" TO WS-PTKP-VALID-FLAG.
+           PERFORM UNTIL PTKP-VALID
+                DISPLAY "Pilih Status anda untuk PTKP : "
+                DISPLAY "1. Tidak Menikah tanggungan 0"
+                DISPLAY "2. Tidak Menikah tanggungan 1"
+                DISPLAY "3. Menikah tanpa tanggungan"
+                DISPLAY "4. Tidak Menikah tanggungan 2"
+                DISPLAY "5. Tidak Menikah tanggungan 3"
+                DISPLAY "6. Menikah tanggungan 1"
+                DISPLAY "7. Menikah tanggungan 2"
+                DISPLAY "8. Menikah tanggungan 3"
+                DISPLAY "9. K/I digabung tanggungan 0"
+                DISPLAY "A. K/I digabung tanggungan 1"
+                DISPLAY "B. K/I digabung tanggungan 2"
+                DISPLAY "C. K/I digabung tanggungan 3"
+                DISPLAY "----------------------------"
+                DISPLAY "Pilih dengan ketik angka/huruf (1-9,A-C): "
+                ACCEPT PILIHAN
+                PERFORM AMBIL-PTKP
+                IF PTKP > ZERO
+                     SET PTKP-VALID TO TRUE
+                ELSE
+                     DISPLAY "Kode PTKP tidak valid, silakan ulangi."
+                END-IF
+           END-PERFORM.
 
       *menjalankan fungsi perhitungan utama
        PROSES-HITUNG.
+           MOVE "N" TO WS-PROSES-INVALID.
            PERFORM AMBIL-PTKP.
-           PERFORM HITUNG-PKP.
-           PERFORM HITUNG-PAJAK.
+           IF PTKP = ZERO
+                MOVE "Y" TO WS-PROSES-INVALID
+                MOVE ZERO TO PKP NILAI-PAJAK
+                DISPLAY "Baris dilewati (tidak dicatat ke log/"
+                     "slip/GL) karena kode PTKP tidak valid : "
+                     PILIHAN
+           ELSE
+                IF WS-GROSS-INPUT = ZERO
+                     MOVE "Y" TO WS-PROSES-INVALID
+                     MOVE ZERO TO PKP NILAI-PAJAK
+                     DISPLAY "Baris dilewati (tidak dicatat ke log/"
+                          "slip/GL) karena gaji bruto kosong/"
+                          "nol : " WS-NIK
+                ELSE
+                     PERFORM HITUNG-PKP
+                     PERFORM HITUNG-PAJAK
+                     IF PERIODE-BULANAN
+                          PERFORM HITUNG-PRORATA-BULANAN
+                     END-IF
+                     PERFORM TULIS-LOG
+                     PERFORM CETAK-SLIP
+                     PERFORM TULIS-GL-OUTPUT
+                END-IF
+           END-IF.
+
+      *menulis satu baris log audit/transaksi per perhitungan, untuk
+      *rekonsiliasi akhir bulan (request 004). Dipanggil dari
+      *PROSES-HITUNG sehingga berlaku untuk mode interaktif dan batch.
+       TULIS-LOG.
+           ACCEPT WS-LOG-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-JAM-FULL FROM TIME.
+           MOVE WS-LOG-JAM-FULL(1:6) TO WS-LOG-JAM.
+           MOVE PKP TO WS-LOG-PKP-DISPLAY.
+           IF PERIODE-BULANAN
+                MOVE "B" TO WS-LOG-PERIODE
+                MOVE WS-NILAI-PAJAK-BULANAN TO WS-LOG-PAJAK-DISPLAY
+           ELSE
+                MOVE "T" TO WS-LOG-PERIODE
+                MOVE NILAI-PAJAK TO WS-LOG-PAJAK-DISPLAY
+           END-IF.
+           MOVE SPACES TO PPH21-LOG-RECORD.
+           OPEN EXTEND PPH21-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+                OPEN OUTPUT PPH21-LOG-FILE
+                CLOSE PPH21-LOG-FILE
+                OPEN EXTEND PPH21-LOG-FILE
+           END-IF.
+           STRING WS-LOG-TANGGAL DELIMITED BY SIZE
+                "-" WS-LOG-JAM DELIMITED BY SIZE
+                "," WS-TAHUN-PAJAK DELIMITED BY SIZE
+                "," WS-LOG-PERIODE DELIMITED BY SIZE
+                "," PILIHAN DELIMITED BY SIZE
+                "," INPUT-USER DELIMITED BY SIZE
+                "," WS-LOG-PKP-DISPLAY DELIMITED BY SIZE
+                "," WS-LOG-PAJAK-DISPLAY DELIMITED BY SIZE
+                INTO PPH21-LOG-RECORD
+           END-STRING.
+           WRITE PPH21-LOG-RECORD.
+           CLOSE PPH21-LOG-FILE.
+
+      *menulis satu baris slip pajak / CSV export per karyawan,
+      *dengan identitas (nama, NIK, NPWP), untuk dicetak atau
+      *diimpor sistem lain (request 005)
+       CETAK-SLIP.
+           MOVE PKP TO WS-LOG-PKP-DISPLAY.
+           IF PERIODE-BULANAN
+                MOVE "B" TO WS-LOG-PERIODE
+                MOVE WS-NILAI-PAJAK-BULANAN TO WS-LOG-PAJAK-DISPLAY
+           ELSE
+                MOVE "T" TO WS-LOG-PERIODE
+                MOVE NILAI-PAJAK TO WS-LOG-PAJAK-DISPLAY
+           END-IF.
+           MOVE SPACES TO SLIP-OUT-LINE.
+           OPEN EXTEND SLIP-FILE.
+           IF WS-SLIP-STATUS = "05" OR WS-SLIP-STATUS = "35"
+                OPEN OUTPUT SLIP-FILE
+                CLOSE SLIP-FILE
+                OPEN EXTEND SLIP-FILE
+           END-IF.
+           STRING WS-NAMA-PERUSAHAAN DELIMITED BY SIZE
+                "," WS-NIK DELIMITED BY SIZE
+                "," WS-NAMA DELIMITED BY SIZE
+                "," WS-NPWP DELIMITED BY SIZE
+                "," WS-TAHUN-PAJAK DELIMITED BY SIZE
+                "," WS-LOG-PERIODE DELIMITED BY SIZE
+                "," PILIHAN DELIMITED BY SIZE
+                "," WS-PTKP-KETERANGAN-DISPLAY DELIMITED BY SIZE
+                "," INPUT-USER DELIMITED BY SIZE
+                "," WS-LOG-PKP-DISPLAY DELIMITED BY SIZE
+                "," WS-LOG-PAJAK-DISPLAY DELIMITED BY SIZE
+                INTO SLIP-OUT-LINE
+           END-STRING.
+           WRITE SLIP-OUT-LINE.
+           CLOSE SLIP-FILE.
+
+      *menulis satu baris ke GL-OUTPUT-FILE dengan layout kolom tetap
+      *(copybook CPGLOUT), untuk diimpor otomatis oleh sistem
+      *payroll/GL (request 009), berbeda dari SLIP-FILE yang CSV
+       TULIS-GL-OUTPUT.
+           MOVE SPACES TO GL-OUTPUT-RECORD.
+           MOVE WS-NIK TO GLO-NIK.
+           MOVE WS-NAMA TO GLO-NAMA.
+           MOVE WS-TAHUN-PAJAK TO GLO-TAHUN-PAJAK.
+           IF PERIODE-BULANAN
+                MOVE "B" TO GLO-PERIODE
+           ELSE
+                MOVE "T" TO GLO-PERIODE
+           END-IF.
+           MOVE PILIHAN TO GLO-KODE-PTKP.
+           MOVE WS-GROSS-INPUT TO GLO-GAJI-BRUTO.
+           MOVE WS-TOTAL-DEDUKSI TO GLO-TOTAL-DEDUKSI.
+           MOVE PKP TO GLO-PKP.
+           IF PERIODE-BULANAN
+                MOVE WS-NILAI-PAJAK-BULANAN TO GLO-PAJAK
+           ELSE
+                MOVE NILAI-PAJAK TO GLO-PAJAK
+           END-IF.
+           OPEN EXTEND GL-OUTPUT-FILE.
+           IF WS-GL-STATUS = "05" OR WS-GL-STATUS = "35"
+                OPEN OUTPUT GL-OUTPUT-FILE
+                CLOSE GL-OUTPUT-FILE
+                OPEN EXTEND GL-OUTPUT-FILE
+           END-IF.
+           WRITE GL-OUTPUT-RECORD.
+           CLOSE GL-OUTPUT-FILE.
+
+      *menghitung proses proration pajak bulanan dari nilai pajak
+      *tahunan yang sudah disetahunkan (request 001)
+       HITUNG-PRORATA-BULANAN.
+           COMPUTE WS-NILAI-PAJAK-BULANAN ROUNDED = NILAI-PAJAK / 12.
+           COMPUTE WS-NILAI-PAJAK-PRORATA ROUNDED =
+                WS-NILAI-PAJAK-BULANAN * WS-BULAN-KERJA.
+
+      *menghitung biaya jabatan otomatis 5% dari gross, dibatasi
+      *(cap) sesuai periode - bulanan Rp 500.000, tahunan Rp 6.000.000
+      *(request 003)
+       HITUNG-BIAYA-JABATAN.
+           COMPUTE WS-BIAYA-JABATAN ROUNDED = WS-GROSS-INPUT * 0.05.
+           IF PERIODE-BULANAN
+                IF WS-BIAYA-JABATAN > 500000
+                     MOVE 500000 TO WS-BIAYA-JABATAN
+                END-IF
+           ELSE
+                IF WS-BIAYA-JABATAN > 6000000
+                     MOVE 6000000 TO WS-BIAYA-JABATAN
+                END-IF
+           END-IF.
+
+      *menjumlahkan seluruh deduksi dan menghitung netto setelahnya
+       JUMLAH-DEDUKSI.
+           COMPUTE WS-TOTAL-DEDUKSI =
+                WS-BIAYA-JABATAN + WS-BPJS-KESEHATAN +
+                WS-BPJS-KETENAGAKERJAAN.
+           IF WS-GROSS-INPUT > WS-TOTAL-DEDUKSI
+                COMPUTE WS-NETTO-SETELAH-DEDUKSI =
+                     WS-GROSS-INPUT - WS-TOTAL-DEDUKSI
+           ELSE
+                MOVE ZERO TO WS-NETTO-SETELAH-DEDUKSI
+           END-IF.
+
+      *deduksi interaktif : biaya jabatan otomatis, BPJS ditanya user
+       HITUNG-DEDUKSI.
+           PERFORM HITUNG-BIAYA-JABATAN.
+           MOVE WS-BIAYA-JABATAN TO WS-BIAYA-JABATAN-DISPLAY.
+           DISPLAY "Biaya jabatan otomatis (5%, dibatasi) = Rp "
+                WS-BIAYA-JABATAN-DISPLAY.
+           DISPLAY "Masukkan iuran BPJS Kesehatan (potongan sendiri) = "
+           ACCEPT WS-BPJS-KESEHATAN.
+           DISPLAY "Masukkan iuran BPJS Ketenagakerjaan (JHT+JP) = "
+           ACCEPT WS-BPJS-KETENAGAKERJAAN.
+           PERFORM JUMLAH-DEDUKSI.
+
+      *deduksi mode batch : biaya jabatan otomatis, BPJS dari kolom CSV
+       HITUNG-DEDUKSI-BATCH.
+           PERFORM HITUNG-BIAYA-JABATAN.
+           PERFORM JUMLAH-DEDUKSI.
 
       *menampilkan hasil perhitungan pajak
        TAMPILKAN-HASIL.
            MOVE NILAI-PAJAK TO PAJAK-DISPLAY.
            DISPLAY "---------------------------------".
-           DISPLAY "Estimasi Pajak tahunan anda : Rp " PAJAK-DISPLAY.
+           DISPLAY WS-NAMA-PERUSAHAAN.
+           DISPLAY "SLIP PERHITUNGAN PPh21".
+           DISPLAY "---------------------------------".
+           DISPLAY "Nama karyawan   : " WS-NAMA.
+           DISPLAY "NIK             : " WS-NIK.
+           DISPLAY "NPWP            : " WS-NPWP.
+           DISPLAY "Status PTKP     : " WS-PTKP-KETERANGAN-DISPLAY.
+           DISPLAY "---------------------------------".
+           MOVE WS-BIAYA-JABATAN TO WS-BIAYA-JABATAN-DISPLAY.
+           MOVE WS-TOTAL-DEDUKSI TO WS-TOTAL-DEDUKSI-DISPLAY.
+           DISPLAY "Biaya jabatan   : Rp " WS-BIAYA-JABATAN-DISPLAY.
+           DISPLAY "Total deduksi   : Rp " WS-TOTAL-DEDUKSI-DISPLAY.
+           IF PERIODE-BULANAN
+                MOVE WS-GAJI-SETAHUN TO WS-GAJI-SETAHUN-DISPLAY
+                DISPLAY "Gaji disetahunkan (12 bln) : Rp "
+                     WS-GAJI-SETAHUN-DISPLAY
+                MOVE WS-NILAI-PAJAK-BULANAN TO WS-PAJAK-BULANAN-DISPLAY
+                DISPLAY "Estimasi PPh21 per bulan : Rp "
+                     WS-PAJAK-BULANAN-DISPLAY
+                MOVE WS-BULAN-KERJA TO WS-BULAN-KERJA-DISPLAY
+                MOVE WS-NILAI-PAJAK-PRORATA TO WS-PAJAK-PRORATA-DISPLAY
+                DISPLAY "Estimasi PPh21 prorata ("
+                     WS-BULAN-KERJA-DISPLAY " bln) : Rp "
+                     WS-PAJAK-PRORATA-DISPLAY
+           ELSE
+                DISPLAY "Estimasi Pajak tahunan anda : Rp "
+                     PAJAK-DISPLAY
+           END-IF.
            DISPLAY " ".
 
        TANYA-RESTART.
@@ -77,34 +655,21 @@
            ACCEPT ENTER-KEY.
       * ENTER = lanjut loop, N = keluar
 
-      *fungsi perhitungan PKP dari menu yang user pilih
+      *fungsi perhitungan PKP dari menu yang user pilih, dicari dari
+      *WS-PTKP-TABLE (request 002) bukan lagi angka hardcode
        AMBIL-PTKP.
-            EVALUATE PILIHAN
-                WHEN "1"
-                     MOVE 54000000 TO PTKP
-
-                WHEN "2"
-                     MOVE 58500000 TO PTKP
-
-                WHEN "3"
-                     MOVE 58500000 TO PTKP
-
-                WHEN "4"
-                     MOVE 63000000 TO PTKP
-                    
-                WHEN "5"
-                     MOVE 67500000 TO PTKP
-
-                WHEN "6"
-                     MOVE 63000000 TO PTKP
-
-                WHEN "7"
-                     MOVE 67500000 TO PTKP
-
-                WHEN "8"
-                     MOVE 72000000 TO PTKP
-               
-            END-EVALUATE.
+           MOVE ZERO TO PTKP.
+           MOVE SPACES TO WS-PTKP-KETERANGAN-DISPLAY.
+           SET IX-PTKP TO 1.
+           SEARCH WS-PTKP-TABLE
+                AT END
+                     DISPLAY "Kode PTKP tidak ditemukan di tabel : "
+                          PILIHAN
+                WHEN WS-PTKP-KODE (IX-PTKP) = PILIHAN
+                     MOVE WS-PTKP-NILAI (IX-PTKP) TO PTKP
+                     MOVE WS-PTKP-KETERANGAN (IX-PTKP) TO
+                          WS-PTKP-KETERANGAN-DISPLAY
+           END-SEARCH.
 
       *fungsi menghitung PKP (input - ptkp)
        HITUNG-PKP.
@@ -119,29 +684,310 @@
 
             END-EVALUATE.
 
-      *fungsi menghitung pajak berdasarkan nilai PKP  
+      *fungsi menghitung pajak berdasarkan nilai PKP, dicari dari
+      *WS-TARIF-TABLE (request 002) bukan lagi bracket hardcode
        HITUNG-PAJAK.
-            EVALUATE TRUE
+           MOVE ZERO TO NILAI-PAJAK.
+           IF PKP > ZERO
+                SET IX-TARIF TO 1
+                SEARCH WS-TARIF-TABLE
+                     AT END
+                          DISPLAY "PKP di luar jangkauan tabel tarif"
+                     WHEN PKP > WS-TARIF-BAWAH (IX-TARIF) AND
+                          PKP <= WS-TARIF-ATAS (IX-TARIF)
+                          COMPUTE NILAI-PAJAK ROUNDED =
+                               PKP * (WS-TARIF-PERSEN (IX-TARIF) / 100)
+                END-SEARCH
+           END-IF.
 
-      *Jika pkp 0 maka NILAI-PAJAK set ke 0
-                WHEN PKP = ZERO
-                     MOVE ZERO TO NILAI-PAJAK
+      *memuat tabel PTKP/Tarif untuk WS-TAHUN-PAJAK dari RATE-FILE,
+      *atau nilai default bila belum ada data tersimpan (request 002)
+       LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-PTKP-COUNT WS-TARIF-COUNT.
+           OPEN INPUT RATE-FILE.
+           IF WS-RATE-STATUS = "00"
+                MOVE LOW-VALUES TO PTR-KEY
+                MOVE WS-TAHUN-PAJAK TO PTR-TAHUN
+                START RATE-FILE KEY IS NOT LESS THAN PTR-KEY
+                     INVALID KEY
+                          CONTINUE
+                END-START
+                PERFORM UNTIL WS-RATE-STATUS NOT = "00"
+                     READ RATE-FILE NEXT RECORD
+                          AT END
+                               MOVE "10" TO WS-RATE-STATUS
+                          NOT AT END
+                               IF PTR-TAHUN = WS-TAHUN-PAJAK
+                                    PERFORM SIMPAN-RATE-KE-TABEL
+                               ELSE
+                                    MOVE "10" TO WS-RATE-STATUS
+                               END-IF
+                     END-READ
+                END-PERFORM
+                CLOSE RATE-FILE
+           END-IF.
+           IF WS-PTKP-COUNT = ZERO OR WS-TARIF-COUNT = ZERO
+                PERFORM INIT-DEFAULT-RATES
+           END-IF.
 
-      *Jika PKP Sampai dengan 60 Juta maka nilai pajak 5%
-                WHEN PKP > ZERO AND PKP <= 60000000
-                     COMPUTE NILAI-PAJAK ROUNDED = PKP * 0.05
-               
-                WHEN PKP > 60000000 AND PKP <= 250000000
-                     COMPUTE NILAI-PAJAK ROUNDED = PKP * 0.15
+      *menyalin satu baris hasil baca RATE-FILE ke tabel working-storage
+      *WS-PTKP-TABLE/WS-TARIF-TABLE punya batas OCCURS tetap (lihat
+      *CPPTKPTB.CPY); baris ke-21 PTKP atau ke-11 Tarif untuk satu
+      *tahun pajak ditolak di sini supaya tidak menulis melewati
+      *batas tabel (lihat catatan review request 002/007)
+       SIMPAN-RATE-KE-TABEL.
+           EVALUATE PTR-JENIS
+                WHEN "P"
+                     IF WS-PTKP-COUNT >= 20
+                          DISPLAY "Tabel PTKP penuh (maks 20 baris "
+                               "per tahun pajak), baris kode "
+                               PTR-KODE " dilewati."
+                     ELSE
+                          ADD 1 TO WS-PTKP-COUNT
+                          SET IX-PTKP TO WS-PTKP-COUNT
+                          MOVE PTR-KODE TO WS-PTKP-KODE (IX-PTKP)
+                          MOVE PTR-KETERANGAN TO
+                               WS-PTKP-KETERANGAN (IX-PTKP)
+                          MOVE PTR-NILAI-1 TO WS-PTKP-NILAI (IX-PTKP)
+                     END-IF
+                WHEN "T"
+                     IF WS-TARIF-COUNT >= 10
+                          DISPLAY "Tabel Tarif penuh (maks 10 baris "
+                               "per tahun pajak), baris dilewati."
+                     ELSE
+                          ADD 1 TO WS-TARIF-COUNT
+                          SET IX-TARIF TO WS-TARIF-COUNT
+                          MOVE PTR-NILAI-1 TO WS-TARIF-BAWAH (IX-TARIF)
+                          MOVE PTR-NILAI-2 TO WS-TARIF-ATAS (IX-TARIF)
+                          MOVE PTR-PERSEN TO WS-TARIF-PERSEN (IX-TARIF)
+                     END-IF
+           END-EVALUATE.
 
-                WHEN PKP > 250000000 AND PKP <= 500000000
-                     COMPUTE NILAI-PAJAK ROUNDED = PKP * 0.25
+      *nilai default PTKP dan tarif bila RATE-FILE belum diisi untuk
+      *tahun pajak yang dipilih, sesuai UU HPP berlaku sejak 2022
+       INIT-DEFAULT-RATES.
+           MOVE ZERO TO WS-PTKP-COUNT WS-TARIF-COUNT.
 
-                WHEN PKP > 500000 AND PKP <= 5000000000
-                     COMPUTE NILAI-PAJAK ROUNDED = PKP * 0.30
+           MOVE 1 TO WS-PTKP-COUNT.
+           MOVE "1" TO WS-PTKP-KODE (1).
+           MOVE "Tidak Menikah tanggungan 0" TO
+                WS-PTKP-KETERANGAN (1).
+           MOVE 54000000 TO WS-PTKP-NILAI (1).
 
-                WHEN PKP > 5000000000
-                     COMPUTE NILAI-PAJAK ROUNDED = PKP * 0.35
-          
-            END-EVALUATE.
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "2" TO WS-PTKP-KODE (2).
+           MOVE "Tidak Menikah tanggungan 1" TO
+                WS-PTKP-KETERANGAN (2).
+           MOVE 58500000 TO WS-PTKP-NILAI (2).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "3" TO WS-PTKP-KODE (3).
+           MOVE "Menikah tanpa tanggungan" TO WS-PTKP-KETERANGAN (3).
+           MOVE 58500000 TO WS-PTKP-NILAI (3).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "4" TO WS-PTKP-KODE (4).
+           MOVE "Tidak Menikah tanggungan 2" TO
+                WS-PTKP-KETERANGAN (4).
+           MOVE 63000000 TO WS-PTKP-NILAI (4).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "5" TO WS-PTKP-KODE (5).
+           MOVE "Tidak Menikah tanggungan 3" TO
+                WS-PTKP-KETERANGAN (5).
+           MOVE 67500000 TO WS-PTKP-NILAI (5).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "6" TO WS-PTKP-KODE (6).
+           MOVE "Menikah tanggungan 1" TO WS-PTKP-KETERANGAN (6).
+           MOVE 63000000 TO WS-PTKP-NILAI (6).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "7" TO WS-PTKP-KODE (7).
+           MOVE "Menikah tanggungan 2" TO WS-PTKP-KETERANGAN (7).
+           MOVE 67500000 TO WS-PTKP-NILAI (7).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "8" TO WS-PTKP-KODE (8).
+           MOVE "Menikah tanggungan 3" TO WS-PTKP-KETERANGAN (8).
+           MOVE 72000000 TO WS-PTKP-NILAI (8).
+
+      *status PTKP digabung (K/I), penghasilan istri digabung dengan
+      *suami, 0-3 tanggungan (request 007)
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "9" TO WS-PTKP-KODE (9).
+           MOVE "K/I digabung tanggungan 0" TO
+                WS-PTKP-KETERANGAN (9).
+           MOVE 112500000 TO WS-PTKP-NILAI (9).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "A" TO WS-PTKP-KODE (10).
+           MOVE "K/I digabung tanggungan 1" TO
+                WS-PTKP-KETERANGAN (10).
+           MOVE 117000000 TO WS-PTKP-NILAI (10).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "B" TO WS-PTKP-KODE (11).
+           MOVE "K/I digabung tanggungan 2" TO
+                WS-PTKP-KETERANGAN (11).
+           MOVE 121500000 TO WS-PTKP-NILAI (11).
+
+           ADD 1 TO WS-PTKP-COUNT.
+           MOVE "C" TO WS-PTKP-KODE (12).
+           MOVE "K/I digabung tanggungan 3" TO
+                WS-PTKP-KETERANGAN (12).
+           MOVE 126000000 TO WS-PTKP-NILAI (12).
+
+      *lapisan tarif progresif berbeda sebelum dan sesudah UU HPP
+      *2022 (request 008, untuk koreksi tahun pajak sebelum 2022)
+           IF WS-TAHUN-PAJAK < 2022
+                MOVE 1 TO WS-TARIF-COUNT
+                MOVE ZERO TO WS-TARIF-BAWAH (1)
+                MOVE 50000000 TO WS-TARIF-ATAS (1)
+                MOVE 5 TO WS-TARIF-PERSEN (1)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 50000000 TO WS-TARIF-BAWAH (2)
+                MOVE 250000000 TO WS-TARIF-ATAS (2)
+                MOVE 15 TO WS-TARIF-PERSEN (2)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 250000000 TO WS-TARIF-BAWAH (3)
+                MOVE 500000000 TO WS-TARIF-ATAS (3)
+                MOVE 25 TO WS-TARIF-PERSEN (3)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 500000000 TO WS-TARIF-BAWAH (4)
+                MOVE 999999999999.999 TO WS-TARIF-ATAS (4)
+                MOVE 30 TO WS-TARIF-PERSEN (4)
+           ELSE
+                MOVE 1 TO WS-TARIF-COUNT
+                MOVE ZERO TO WS-TARIF-BAWAH (1)
+                MOVE 60000000 TO WS-TARIF-ATAS (1)
+                MOVE 5 TO WS-TARIF-PERSEN (1)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 60000000 TO WS-TARIF-BAWAH (2)
+                MOVE 250000000 TO WS-TARIF-ATAS (2)
+                MOVE 15 TO WS-TARIF-PERSEN (2)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 250000000 TO WS-TARIF-BAWAH (3)
+                MOVE 500000000 TO WS-TARIF-ATAS (3)
+                MOVE 25 TO WS-TARIF-PERSEN (3)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 500000000 TO WS-TARIF-BAWAH (4)
+                MOVE 5000000000 TO WS-TARIF-ATAS (4)
+                MOVE 30 TO WS-TARIF-PERSEN (4)
+
+                ADD 1 TO WS-TARIF-COUNT
+                MOVE 5000000000 TO WS-TARIF-BAWAH (5)
+                MOVE 999999999999.999 TO WS-TARIF-ATAS (5)
+                MOVE 35 TO WS-TARIF-PERSEN (5)
+           END-IF.
+
+      *menu maintenance tabel PTKP/Tarif (request 002)
+       MODE-MAINTENANCE-MENU.
+           MOVE SPACE TO WS-MAINT-PILIHAN.
+           PERFORM UNTIL WS-MAINT-PILIHAN = "9"
+                DISPLAY " "
+                DISPLAY "=== Maintenance Tabel PTKP/Tarif ==="
+                DISPLAY "Tahun pajak aktif : " WS-TAHUN-PAJAK
+                DISPLAY "1. Lihat tabel PTKP"
+                DISPLAY "2. Lihat tabel Tarif"
+                DISPLAY "3. Tambah/Ubah baris PTKP"
+                DISPLAY "4. Tambah/Ubah baris Tarif"
+                DISPLAY "9. Kembali ke menu utama"
+                DISPLAY "Pilih menu = "
+                ACCEPT WS-MAINT-PILIHAN
+                EVALUATE WS-MAINT-PILIHAN
+                    WHEN "1"
+                         PERFORM MAINT-LIST-PTKP
+                    WHEN "2"
+                         PERFORM MAINT-LIST-TARIF
+                    WHEN "3"
+                         PERFORM MAINT-UBAH-PTKP
+                    WHEN "4"
+                         PERFORM MAINT-UBAH-TARIF
+                    WHEN "9"
+                         CONTINUE
+                    WHEN OTHER
+                         DISPLAY "Pilihan tidak valid, silakan ulangi."
+                END-EVALUATE
+           END-PERFORM.
+
+      *menampilkan seluruh baris tabel PTKP tahun aktif
+       MAINT-LIST-PTKP.
+           DISPLAY "Kode  Keterangan                      Nilai PTKP".
+           PERFORM VARYING IX-PTKP FROM 1 BY 1
+                UNTIL IX-PTKP > WS-PTKP-COUNT
+                DISPLAY WS-PTKP-KODE (IX-PTKP) "     "
+                     WS-PTKP-KETERANGAN (IX-PTKP) "  "
+                     WS-PTKP-NILAI (IX-PTKP)
+           END-PERFORM.
+
+      *menampilkan seluruh baris tabel Tarif tahun aktif
+       MAINT-LIST-TARIF.
+           DISPLAY "Batas Bawah      Batas Atas       Persen".
+           PERFORM VARYING IX-TARIF FROM 1 BY 1
+                UNTIL IX-TARIF > WS-TARIF-COUNT
+                DISPLAY WS-TARIF-BAWAH (IX-TARIF) "   "
+                     WS-TARIF-ATAS (IX-TARIF) "   "
+                     WS-TARIF-PERSEN (IX-TARIF) "%"
+           END-PERFORM.
+
+      *menambah atau mengubah satu baris PTKP di RATE-FILE
+       MAINT-UBAH-PTKP.
+           DISPLAY "Masukkan kode PTKP (1 karakter) = ".
+           ACCEPT WS-MAINT-KODE.
+           DISPLAY "Masukkan keterangan status PTKP = ".
+           ACCEPT WS-MAINT-KETERANGAN.
+           DISPLAY "Masukkan nilai PTKP setahun = ".
+           ACCEPT WS-MAINT-NILAI-1.
+           MOVE WS-TAHUN-PAJAK TO PTR-TAHUN.
+           MOVE "P" TO PTR-JENIS.
+           MOVE WS-MAINT-KODE TO PTR-KODE.
+           MOVE WS-MAINT-KETERANGAN TO PTR-KETERANGAN.
+           MOVE WS-MAINT-NILAI-1 TO PTR-NILAI-1.
+           MOVE ZERO TO PTR-NILAI-2 PTR-PERSEN.
+           PERFORM SIMPAN-RATE-FILE.
+           PERFORM LOAD-RATE-TABLE.
+
+      *menambah atau mengubah satu baris bracket Tarif di RATE-FILE
+       MAINT-UBAH-TARIF.
+           DISPLAY "Masukkan nomor urut bracket (1-5) = ".
+           ACCEPT WS-MAINT-KODE.
+           DISPLAY "Masukkan batas bawah PKP = ".
+           ACCEPT WS-MAINT-NILAI-1.
+           DISPLAY "Masukkan batas atas PKP = ".
+           ACCEPT WS-MAINT-NILAI-2.
+           DISPLAY "Masukkan persen tarif (contoh 05 untuk 5%) = ".
+           ACCEPT WS-MAINT-PERSEN.
+           MOVE WS-TAHUN-PAJAK TO PTR-TAHUN.
+           MOVE "T" TO PTR-JENIS.
+           MOVE WS-MAINT-KODE TO PTR-KODE.
+           MOVE SPACES TO PTR-KETERANGAN.
+           MOVE WS-MAINT-NILAI-1 TO PTR-NILAI-1.
+           MOVE WS-MAINT-NILAI-2 TO PTR-NILAI-2.
+           MOVE WS-MAINT-PERSEN TO PTR-PERSEN.
+           PERFORM SIMPAN-RATE-FILE.
+           PERFORM LOAD-RATE-TABLE.
+
+      *menyimpan PTKP-RATE-RECORD ke RATE-FILE, menulis baru bila
+      *kode belum ada atau menimpa (REWRITE) bila sudah ada
+       SIMPAN-RATE-FILE.
+           OPEN I-O RATE-FILE.
+           IF WS-RATE-STATUS NOT = "00"
+                OPEN OUTPUT RATE-FILE
+                CLOSE RATE-FILE
+                OPEN I-O RATE-FILE
+           END-IF.
+           WRITE PTKP-RATE-RECORD
+                INVALID KEY
+                     REWRITE PTKP-RATE-RECORD
+                          INVALID KEY
+                               DISPLAY "Gagal menyimpan data rate."
+           END-WRITE.
+           CLOSE RATE-FILE.
 
